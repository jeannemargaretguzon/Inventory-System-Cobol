@@ -0,0 +1,153 @@
+000010******************************************************************
+000020* PROGRAM: ITMRPT
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: PRINTS THE INVENTORY VALUATION REPORT.  READS ITEMLIST
+000070*          END TO END AND LISTS ITEM_ID, ITEM_NAME, ITEM_COST,
+000080*          ITEM_QTY, AND EXTENDED VALUE (COST TIMES QTY) WITH
+000090*          PAGE HEADINGS AND A GRAND TOTAL AT THE END.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMRPT.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     COPY "ITEMSEL.cpy".
+000260     SELECT REPORT-FILE ASSIGN TO "C:\Cobol\REPORT.PRT"
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-REPORT-STATUS.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  ITEMLIST.
+000320     COPY "ITEMREC.cpy".
+
+000330 FD  REPORT-FILE
+000340     LINAGE IS 60 LINES
+000350         WITH FOOTING AT 55.
+000360 01  REPORT-LINE PIC X(80).
+
+000370 WORKING-STORAGE SECTION.
+000380     COPY "ITEMSTAT.cpy".
+000390 77  WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+000400*    REPORT HEADING LINES
+000410 01  WS-HEADING-1.
+000420     05  FILLER PIC X(20) VALUE SPACES.
+000430     05  FILLER PIC X(27) VALUE "INVENTORY VALUATION REPORT".
+000440     05  FILLER PIC X(13) VALUE SPACES.
+000450     05  FILLER PIC X(5) VALUE "PAGE ".
+000460     05  WS-H-PAGE-NUMBER PIC ZZZ9.
+000470     05  FILLER PIC X(11) VALUE SPACES.
+000480 01  WS-HEADING-2.
+000490     05  FILLER PIC X(9) VALUE "ITEM ID".
+000500     05  FILLER PIC X(27) VALUE "ITEM NAME".
+000510     05  FILLER PIC X(13) VALUE "UNIT COST".
+000520     05  FILLER PIC X(10) VALUE "QTY".
+000530     05  FILLER PIC X(18) VALUE "EXTENDED VALUE".
+000540*    DETAIL AND TOTAL LINES
+000550 01  WS-DETAIL-LINE.
+000560     05  WS-D-ITEM-ID PIC ZZZZ9.
+000570     05  FILLER PIC X(4) VALUE SPACES.
+000580     05  WS-D-ITEM-NAME PIC X(25).
+000590     05  FILLER PIC X(2) VALUE SPACES.
+000600     05  WS-D-ITEM-COST PIC ZZZ,ZZ9.99.
+000610     05  FILLER PIC X(3) VALUE SPACES.
+000620     05  WS-D-ITEM-QTY PIC ZZZ,ZZ9.
+000630     05  FILLER PIC X(3) VALUE SPACES.
+000640     05  WS-D-EXT-VALUE PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+000650 01  WS-TOTAL-LINE.
+000660     05  FILLER PIC X(35) VALUE "GRAND TOTAL EXTENDED VALUE:".
+000670     05  WS-T-GRAND-TOTAL PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+000680 01  WS-COUNT-LINE.
+000690     05  FILLER PIC X(20) VALUE "TOTAL LINES PRINTED:".
+000700     05  WS-C-LINE-COUNT PIC ZZZ,ZZ9.
+000710*    PROGRAM SWITCHES AND COUNTERS
+000720 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000730     88  WS-EOF VALUE 'Y'.
+000740 77  WS-PAGE-NUMBER PIC 9(05) COMP VALUE ZERO.
+000750 77  WS-LINE-COUNT PIC 9(07) COMP VALUE ZERO.
+000760 77  WS-EXT-VALUE PIC 9(13)V99 VALUE ZERO.
+000770 77  WS-GRAND-TOTAL PIC 9(13)V99 VALUE ZERO.
+
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-ITEM THRU 2000-EXIT
+000820         UNTIL WS-EOF.
+000830     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+000840     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000850     GOBACK.
+
+000860 1000-INITIALIZE.
+000870     OPEN INPUT ITEMLIST.
+000880     OPEN OUTPUT REPORT-FILE.
+000890     MOVE ZERO TO WS-PAGE-NUMBER.
+000900     MOVE ZERO TO WS-LINE-COUNT.
+000910     MOVE ZERO TO WS-GRAND-TOTAL.
+000915     MOVE 'N' TO WS-EOF-SW.
+000920     PERFORM 7000-PRINT-HEADINGS THRU 7000-EXIT.
+000930     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+000940 1000-EXIT.
+000950     EXIT.
+
+000960 2000-PROCESS-ITEM.
+000970     COMPUTE WS-EXT-VALUE = ITEM_COST * ITEM_QTY.
+000980     ADD WS-EXT-VALUE TO WS-GRAND-TOTAL.
+000990     MOVE ITEM_ID TO WS-D-ITEM-ID.
+001000     MOVE ITEM_NAME TO WS-D-ITEM-NAME.
+001010     MOVE ITEM_COST TO WS-D-ITEM-COST.
+001020     MOVE ITEM_QTY TO WS-D-ITEM-QTY.
+001030     MOVE WS-EXT-VALUE TO WS-D-EXT-VALUE.
+001040     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001050         AT END-OF-PAGE
+001060             PERFORM 7000-PRINT-HEADINGS THRU 7000-EXIT
+001070     END-WRITE.
+001080     ADD 1 TO WS-LINE-COUNT.
+001090     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+001100 2000-EXIT.
+001110     EXIT.
+
+001120 2100-READ-ITEM.
+001130     READ ITEMLIST
+001140         AT END
+001150             MOVE 'Y' TO WS-EOF-SW
+001160     END-READ.
+001170 2100-EXIT.
+001180     EXIT.
+
+001190 7000-PRINT-HEADINGS.
+001200     ADD 1 TO WS-PAGE-NUMBER.
+001210     MOVE WS-PAGE-NUMBER TO WS-H-PAGE-NUMBER.
+001220     WRITE REPORT-LINE FROM WS-HEADING-1
+001230         AFTER ADVANCING PAGE.
+001240     WRITE REPORT-LINE FROM WS-HEADING-2
+001250         AFTER ADVANCING 2 LINES.
+001260 7000-EXIT.
+001270     EXIT.
+
+001280 8000-PRINT-TOTALS.
+001290     MOVE WS-GRAND-TOTAL TO WS-T-GRAND-TOTAL.
+001300     MOVE WS-LINE-COUNT TO WS-C-LINE-COUNT.
+001310     WRITE REPORT-LINE FROM WS-TOTAL-LINE
+001320         AFTER ADVANCING 2 LINES.
+001330     WRITE REPORT-LINE FROM WS-COUNT-LINE
+001340         AFTER ADVANCING 1 LINE.
+001350 8000-EXIT.
+001360     EXIT.
+
+001370 9000-TERMINATE.
+001380     CLOSE ITEMLIST.
+001390     CLOSE REPORT-FILE.
+001400 9000-EXIT.
+001410     EXIT.
