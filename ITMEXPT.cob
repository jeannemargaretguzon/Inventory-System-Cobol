@@ -0,0 +1,118 @@
+000010******************************************************************
+000020* PROGRAM: ITMEXPT
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: EXPORTS ITEMLIST.DAT TO A COMMA-DELIMITED FILE FOR THE
+000070*          ACCOUNTING TEAM - ITEM_ID, ITEM_NAME (TRAILING SPACES
+000080*          TRIMMED), AND ITEM_COST (WITH A DECIMAL POINT) - SO IT
+000090*          CAN BE OPENED DIRECTLY IN A SPREADSHEET.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMEXPT.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     COPY "ITEMSEL.cpy".
+000260     SELECT CSV-FILE ASSIGN TO "C:\Cobol\ITEMLIST.csv"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-CSV-STATUS.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  ITEMLIST.
+000320     COPY "ITEMREC.cpy".
+
+000330 FD  CSV-FILE.
+000340 01  CSV-LINE PIC X(80).
+
+000350 WORKING-STORAGE SECTION.
+000360     COPY "ITEMSTAT.cpy".
+000370 77  WS-CSV-STATUS PIC X(02) VALUE SPACES.
+000380*    PROGRAM SWITCHES AND COUNTERS
+000390 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000400     88  WS-EOF VALUE 'Y'.
+000410 77  WS-EXPORT-COUNT PIC 9(07) COMP VALUE ZERO.
+000420*    EDITED WORK FIELDS FOR BUILDING EACH CSV LINE
+000430 01  WS-NAME-TRIMMED PIC X(25) VALUE SPACES.
+000440 01  WS-COST-EDIT PIC Z(05)9.99.
+000445 77  WS-NAME-LEN PIC 9(02) COMP VALUE 25.
+000446 77  WS-COST-START PIC 9(02) COMP VALUE 1.
+
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000480     PERFORM 2000-EXPORT-ITEM THRU 2000-EXIT
+000490         UNTIL WS-EOF.
+000500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000510     GOBACK.
+
+000520 1000-INITIALIZE.
+000530     OPEN INPUT ITEMLIST.
+000540     OPEN OUTPUT CSV-FILE.
+000550     MOVE ZERO TO WS-EXPORT-COUNT.
+000555     MOVE 'N' TO WS-EOF-SW.
+000560     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+000570 1000-EXIT.
+000580     EXIT.
+
+000590 2000-EXPORT-ITEM.
+000600     MOVE ITEM_NAME TO WS-NAME-TRIMMED.
+000605     MOVE 25 TO WS-NAME-LEN.
+000606     PERFORM 2050-TRIM-NAME-LEN THRU 2050-EXIT
+000607         UNTIL WS-NAME-TRIMMED(WS-NAME-LEN:1) NOT = SPACE
+000608         OR WS-NAME-LEN = 1.
+000610     MOVE ITEM_COST TO WS-COST-EDIT.
+000612     MOVE 1 TO WS-COST-START.
+000613     PERFORM 2060-TRIM-COST-START THRU 2060-EXIT
+000614         UNTIL WS-COST-EDIT(WS-COST-START:1) NOT = SPACE
+000615         OR WS-COST-START = 9.
+000616     MOVE SPACES TO CSV-LINE.
+000620     STRING ITEM_ID         DELIMITED BY SIZE
+000630            ","             DELIMITED BY SIZE
+000640            WS-NAME-TRIMMED(1:WS-NAME-LEN) DELIMITED BY SIZE
+000650            ","             DELIMITED BY SIZE
+000660            WS-COST-EDIT(WS-COST-START:10 - WS-COST-START)
+000665                            DELIMITED BY SIZE
+000670            INTO CSV-LINE
+000680     END-STRING.
+000690     WRITE CSV-LINE.
+000700     ADD 1 TO WS-EXPORT-COUNT.
+000710     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+000720 2000-EXIT.
+000730     EXIT.
+
+000735 2050-TRIM-NAME-LEN.
+000736     SUBTRACT 1 FROM WS-NAME-LEN.
+000737 2050-EXIT.
+000738     EXIT.
+
+000741 2060-TRIM-COST-START.
+000742     ADD 1 TO WS-COST-START.
+000743 2060-EXIT.
+000744     EXIT.
+
+000745 2100-READ-ITEM.
+000750     READ ITEMLIST
+000760         AT END
+000770             MOVE 'Y' TO WS-EOF-SW
+000780     END-READ.
+000790 2100-EXIT.
+000800     EXIT.
+
+000810 9000-TERMINATE.
+000820     CLOSE ITEMLIST.
+000830     CLOSE CSV-FILE.
+000840     DISPLAY WS-EXPORT-COUNT " ITEM(S) EXPORTED TO ITEMLIST.CSV.".
+000850 9000-EXIT.
+000860     EXIT.
