@@ -7,50 +7,149 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
-                    SELECT ITEMLIST ASSIGN TO "C:\Cobol\ITEMLIST.dat"
-                    ORGANIZATION IS SEQUENTIAL
-                    ACCESS MODE IS SEQUENTIAL.
+                    COPY "ITEMSEL.cpy".
+                    COPY "ITEMCTLSEL.cpy".
+                    COPY "SUPPSEL.cpy".
+                    SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-FILENAME
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL
+                        FILE STATUS IS WS-BACKUP-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD ITEMLIST.
-           01 ITEMS.
-               05 ITEM_ID PIC 9(5).
-               05 FILLER PIC X(5) VALUE SPACES.
-               05 ITEM_NAME PIC X(25).
-               05 ITEM_COST PIC 9(6).99.
+           COPY "ITEMREC.cpy".
+
+           FD ITEMCTL.
+           COPY "ITEMCTL.cpy".
+
+           FD SUPPLIER-FILE.
+           COPY "SUPPREC.cpy".
+
+           FD BACKUP-FILE.
+           01 BACKUP-RECORD PIC X(55).
 
            WORKING-STORAGE SECTION.
+           COPY "ITEMSTAT.cpy".
+           COPY "ITEMCTLST.cpy".
+           COPY "SUPPSTAT.cpy".
+           01 WS-BACKUP-STATUS PIC X(02) VALUE SPACES.
+           01 WS-BACKUP-FILENAME PIC X(40) VALUE SPACES.
+           01 WS-BACKUP-DATE PIC 9(8) VALUE ZERO.
+           01 WS-BACKUP-EOF-SW PIC X VALUE 'N'.
+           01 WS-CTL-EOF-SW PIC X VALUE 'N'.
            01 WS-ITEMS.
                 05 WS-ITEM_ID PIC 9(5).
                 05 WS-ITEM_NAME PIC X(25).
-                05 WS-ITEM_COST PIC 9(6).99.
+                05 WS-ITEM_COST PIC 9(6)V99.
+                05 WS-ITEM_COST-EDIT REDEFINES WS-ITEM_COST
+                       PIC X(08) JUSTIFIED RIGHT.
+                05 WS-ITEM_QTY PIC 9(7).
+                05 WS-ITEM_QTY-EDIT REDEFINES WS-ITEM_QTY
+                       PIC X(07) JUSTIFIED RIGHT.
+                05 WS-ITEM_SUPPLIER_ID PIC 9(5).
+                05 WS-ITEM_SUPPLIER_ID-EDIT
+                       REDEFINES WS-ITEM_SUPPLIER_ID
+                       PIC X(05) JUSTIFIED RIGHT.
            01 WS_EOF PIC X.
            01 ENTRY-OK PIC X.
 
        PROCEDURE DIVISION.
        MAIN.
-            OPEN EXTEND ITEMLIST.
+      * RESTART POINT - if this run is killed anywhere between here
+      * and CLOSE ITEMLIST below, ITEMLIST.dat may hold a partial or
+      * bad entry. PERFORM BACKUP_ITEMLIST has already copied the file
+      * as it stood before this run to the dated WS-BACKUP-FILENAME
+      * named below; to restart, copy that backup file back over
+      * ITEMLIST.dat and rerun ACTIVITY4 rather than guessing at what
+      * was written.
+            PERFORM BACKUP_ITEMLIST.
+            OPEN I-O ITEMLIST.
+            IF WS-ITEMLIST-NOTCREATED
+                OPEN OUTPUT ITEMLIST
+                CLOSE ITEMLIST
+                OPEN I-O ITEMLIST
+            END-IF.
+            OPEN INPUT SUPPLIER-FILE.
+            IF WS-SUPPLIER-NOTCREATED
+                OPEN OUTPUT SUPPLIER-FILE
+                CLOSE SUPPLIER-FILE
+                OPEN INPUT SUPPLIER-FILE
+            END-IF.
             MOVE 'Y' TO WS_EOF.
             PERFORM ADD_ITEM
                  UNTIL WS_EOF = 'N'.
             CLOSE ITEMLIST.
-            STOP RUN.
+            CLOSE SUPPLIER-FILE.
+            PERFORM WRITE_CONTROL_TOTALS.
+            GOBACK.
 
        GET_ITEM_INFO.
-            DISPLAY "ITEM ID:".
-            ACCEPT WS-ITEM_ID.
-            DISPLAY "ITEM NAME:".
-            ACCEPT WS-ITEM_NAME.
-            DISPLAY "ITEM COST:".
-            ACCEPT WS-ITEM_COST.
-            MOVE 'Y' TO ENTRY-OK.
+            DISPLAY "ITEM ID:"
+            ACCEPT WS-ITEM_ID
+            MOVE WS-ITEM_ID TO ITEM_ID
+            READ ITEMLIST
+                INVALID KEY
+                    MOVE 'Y' TO ENTRY-OK
+                NOT INVALID KEY
+                    MOVE 'N' TO ENTRY-OK
+            END-READ
+            IF ENTRY-OK = 'N'
+                DISPLAY "ITEM ID ALREADY EXISTS - ENTER A DIFFERENT ID."
+            ELSE
+                DISPLAY "ITEM NAME:"
+                ACCEPT WS-ITEM_NAME
+                DISPLAY "ITEM COST:"
+                ACCEPT WS-ITEM_COST-EDIT
+                INSPECT WS-ITEM_COST-EDIT REPLACING ALL SPACES BY ZEROS
+                IF WS-ITEM_COST-EDIT NOT NUMERIC
+                    DISPLAY "ITEM COST MUST BE NUMERIC - TRY AGAIN."
+                    MOVE 'N' TO ENTRY-OK
+                ELSE
+                    DISPLAY "ITEM QUANTITY ON HAND:"
+                    ACCEPT WS-ITEM_QTY-EDIT
+                    INSPECT WS-ITEM_QTY-EDIT
+                        REPLACING ALL SPACES BY ZEROS
+                    IF WS-ITEM_QTY-EDIT NOT NUMERIC
+                        DISPLAY "ITEM QUANTITY MUST BE NUMERIC."
+                        MOVE 'N' TO ENTRY-OK
+                    ELSE
+                        PERFORM GET_SUPPLIER_ID
+                    END-IF
+                END-IF
+            END-IF.
+
+       GET_SUPPLIER_ID.
+            DISPLAY "SUPPLIER ID:"
+            ACCEPT WS-ITEM_SUPPLIER_ID-EDIT
+            INSPECT WS-ITEM_SUPPLIER_ID-EDIT
+                REPLACING ALL SPACES BY ZEROS
+            IF WS-ITEM_SUPPLIER_ID-EDIT NOT NUMERIC
+                DISPLAY "SUPPLIER ID MUST BE NUMERIC - TRY AGAIN."
+                MOVE 'N' TO ENTRY-OK
+            ELSE
+                MOVE WS-ITEM_SUPPLIER_ID TO SUPPLIER_ID OF SUPPLIER
+                READ SUPPLIER-FILE
+                    INVALID KEY
+                        DISPLAY "SUPPLIER ID NOT ON FILE - TRY AGAIN."
+                        MOVE 'N' TO ENTRY-OK
+                    NOT INVALID KEY
+                        MOVE 'Y' TO ENTRY-OK
+                END-READ
+            END-IF.
 
        PRRRINT_ITEM.
             MOVE WS-ITEM_ID TO ITEM_ID.
             MOVE WS-ITEM_NAME TO ITEM_NAME.
             MOVE WS-ITEM_COST TO ITEM_COST.
-            WRITE ITEMS AFTER ADVANCING 1 LINE.
+            MOVE WS-ITEM_QTY TO ITEM_QTY.
+            MOVE WS-ITEM_SUPPLIER_ID TO SUPPLIER_ID OF ITEMS.
+            WRITE ITEMS AFTER ADVANCING 1 LINE
+                INVALID KEY
+                    DISPLAY "ITEM ID ALREADY EXISTS - NOT WRITTEN."
+                NOT INVALID KEY
+                    CONTINUE
+            END-WRITE.
 
        ADD_ITEM.
             DISPLAY "GENSHIN IMPACT GENESIS CRYSTALS".
@@ -68,3 +167,52 @@
                 MOVE 'Y' TO WS_EOF.
             IF WS_EOF IS = 'N'
                 MOVE 'N' TO WS_EOF.
+
+       WRITE_CONTROL_TOTALS.
+            MOVE ZERO TO CTL-RECORD-COUNT.
+            MOVE ZERO TO CTL-COST-TOTAL.
+            MOVE 'N' TO WS-CTL-EOF-SW.
+            OPEN INPUT ITEMLIST.
+            PERFORM SUM_CONTROL_TOTALS
+                UNTIL WS-CTL-EOF-SW = 'Y'.
+            CLOSE ITEMLIST.
+            ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD.
+            OPEN OUTPUT ITEMCTL.
+            WRITE ITEMCTL-RECORD.
+            CLOSE ITEMCTL.
+
+       SUM_CONTROL_TOTALS.
+            READ ITEMLIST
+                AT END
+                    MOVE 'Y' TO WS-CTL-EOF-SW
+                NOT AT END
+                    ADD 1 TO CTL-RECORD-COUNT
+                    ADD ITEM_COST TO CTL-COST-TOTAL
+            END-READ.
+
+       BACKUP_ITEMLIST.
+            OPEN INPUT ITEMLIST.
+            IF WS-ITEMLIST-NOTCREATED
+                CLOSE ITEMLIST
+            ELSE
+                ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+                STRING "C:\Cobol\ITEMLIST" DELIMITED BY SIZE
+                       WS-BACKUP-DATE DELIMITED BY SIZE
+                       ".BAK" DELIMITED BY SIZE
+                       INTO WS-BACKUP-FILENAME
+                END-STRING
+                OPEN OUTPUT BACKUP-FILE
+                MOVE 'N' TO WS-BACKUP-EOF-SW
+                PERFORM COPY_TO_BACKUP
+                    UNTIL WS-BACKUP-EOF-SW = 'Y'
+                CLOSE BACKUP-FILE
+                CLOSE ITEMLIST
+            END-IF.
+
+       COPY_TO_BACKUP.
+            READ ITEMLIST
+                AT END
+                    MOVE 'Y' TO WS-BACKUP-EOF-SW
+                NOT AT END
+                    WRITE BACKUP-RECORD FROM ITEMS
+            END-READ.
