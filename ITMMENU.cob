@@ -0,0 +1,78 @@
+000010******************************************************************
+000020* PROGRAM: ITMMENU
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: MENU FRONT END FOR THE INVENTORY SUITE.  CALLS THE
+000070*          STANDALONE ADD, LIST/SEARCH, UPDATE/DELETE, AND
+000080*          VALUATION REPORT PROGRAMS SO AN END USER ONLY HAS TO
+000090*          RUN ONE PROGRAM AND PICK A NUMBER.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMMENU.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250*    PROGRAM SWITCHES AND WORK FIELDS
+000260 77  WS-DONE-SW PIC X(01) VALUE 'N'.
+000270     88  WS-DONE VALUE 'Y'.
+000280 77  WS-MENU-CHOICE PIC 9(01) VALUE ZERO.
+
+000290 PROCEDURE DIVISION.
+000300 0000-MAINLINE.
+000310     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000320         UNTIL WS-DONE.
+000330     STOP RUN.
+
+000340 2000-PROCESS-MENU.
+000350     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000360     ACCEPT WS-MENU-CHOICE.
+000370     EVALUATE WS-MENU-CHOICE
+000380         WHEN 1
+000390             CALL "ACTIVITY4"
+000400         WHEN 2
+000410             CALL "ITMLIST"
+000420         WHEN 3
+000430             CALL "ITMMAINT"
+000440         WHEN 4
+000450             CALL "ITMTRAN"
+000460         WHEN 5
+000470             CALL "ITMRPT"
+000475         WHEN 6
+000476             CALL "ITMEXPT"
+000477         WHEN 7
+000478             CALL "ITMSUPP"
+000480         WHEN 8
+000490             MOVE 'Y' TO WS-DONE-SW
+000500         WHEN OTHER
+000510             DISPLAY "INVALID CHOICE - PLEASE ENTER 1 THROUGH 8."
+000520     END-EVALUATE.
+000530 2000-EXIT.
+000540     EXIT.
+
+000550 2100-DISPLAY-MENU.
+000560     DISPLAY "----------------------------------------".
+000570     DISPLAY "  INVENTORY SYSTEM MAIN MENU".
+000580     DISPLAY "----------------------------------------".
+000590     DISPLAY "  1. ADD ITEMS TO ITEMLIST".
+000600     DISPLAY "  2. LIST / SEARCH ITEMS".
+000610     DISPLAY "  3. UPDATE OR DELETE AN ITEM".
+000620     DISPLAY "  4. POST STOCK RECEIPTS / ISSUES".
+000630     DISPLAY "  5. PRINT VALUATION REPORT".
+000635     DISPLAY "  6. EXPORT ITEMLIST TO CSV".
+000638     DISPLAY "  7. MAINTAIN SUPPLIERS".
+000640     DISPLAY "  8. EXIT".
+000650     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+000660 2100-EXIT.
+000670     EXIT.
