@@ -0,0 +1,131 @@
+000010******************************************************************
+000020* PROGRAM: ITMLIST
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: INQUIRY PROGRAM FOR ITEMLIST.DAT.  READS THE ITEM
+000070*          MASTER SEQUENTIALLY AND ALLOWS THE USER TO BROWSE
+000080*          ALL ITEMS OR SEARCH FOR A SINGLE ITEM BY ITEM_ID.
+000090*
+000100* MODIFICATION HISTORY
+000110* DATE       BY   DESCRIPTION
+000120* ---------- ---- -----------------------------------------------
+000130* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. ITMLIST.
+000170 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000180 INSTALLATION. INVENTORY CONTROL.
+000190 DATE-WRITTEN. AUGUST 2026.
+000200 DATE-COMPILED.
+
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     COPY "ITEMSEL.cpy".
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  ITEMLIST.
+000295     COPY "ITEMREC.cpy".
+
+000350 WORKING-STORAGE SECTION.
+000355     COPY "ITEMSTAT.cpy".
+000360*    PROGRAM SWITCHES AND COUNTERS
+000370 77  WS-DONE-SW PIC X(01) VALUE 'N'.
+000380     88  WS-DONE VALUE 'Y'.
+000390 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000400     88  WS-EOF VALUE 'Y'.
+000410 77  WS-FOUND-SW PIC X(01) VALUE 'N'.
+000420     88  WS-FOUND VALUE 'Y'.
+000430 77  WS-MENU-CHOICE PIC 9(01) VALUE ZERO.
+000440 77  WS-SEARCH-ID PIC 9(05) VALUE ZERO.
+000450 77  WS-RECORD-COUNT PIC 9(05) COMP VALUE ZERO.
+
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000490     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000500         UNTIL WS-DONE.
+000510     GOBACK.
+
+000520 1000-INITIALIZE.
+000530     MOVE 'N' TO WS-DONE-SW.
+000540 1000-EXIT.
+000550     EXIT.
+
+000560 2000-PROCESS-MENU.
+000570     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000580     ACCEPT WS-MENU-CHOICE.
+000590     EVALUATE WS-MENU-CHOICE
+000600         WHEN 1
+000610             PERFORM 3000-SEARCH-BY-ID THRU 3000-EXIT
+000620         WHEN 2
+000630             PERFORM 4000-BROWSE-ALL THRU 4000-EXIT
+000640         WHEN 3
+000650             MOVE 'Y' TO WS-DONE-SW
+000660         WHEN OTHER
+000670             DISPLAY "INVALID CHOICE - PLEASE ENTER 1, 2, OR 3."
+000680     END-EVALUATE.
+000690 2000-EXIT.
+000700     EXIT.
+
+000710 2100-DISPLAY-MENU.
+000720     DISPLAY "----------------------------------------".
+000730     DISPLAY "  ITEM LIST / INQUIRY".
+000740     DISPLAY "----------------------------------------".
+000750     DISPLAY "  1. SEARCH FOR AN ITEM BY ITEM ID".
+000760     DISPLAY "  2. BROWSE ALL ITEMS".
+000770     DISPLAY "  3. EXIT".
+000780     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+000790 2100-EXIT.
+000800     EXIT.
+
+000810 3000-SEARCH-BY-ID.
+000820     DISPLAY "ENTER ITEM ID TO SEARCH FOR: " WITH NO ADVANCING.
+000830     ACCEPT WS-SEARCH-ID.
+000840     MOVE 'N' TO WS-FOUND-SW.
+000850     MOVE WS-SEARCH-ID TO ITEM_ID.
+000860     OPEN INPUT ITEMLIST.
+000870     READ ITEMLIST
+000872         INVALID KEY
+000874             MOVE 'N' TO WS-FOUND-SW
+000876         NOT INVALID KEY
+000878             MOVE 'Y' TO WS-FOUND-SW
+000880     END-READ.
+000890     CLOSE ITEMLIST.
+000900     IF WS-FOUND
+000910         DISPLAY "ITEM FOUND -"
+000920         DISPLAY "  ITEM ID   : " ITEM_ID
+000930         DISPLAY "  ITEM NAME : " ITEM_NAME
+000940         DISPLAY "  ITEM COST : " ITEM_COST
+000950     ELSE
+000960         DISPLAY "ITEM ID " WS-SEARCH-ID " NOT FOUND."
+000970     END-IF.
+000980 3000-EXIT.
+000990     EXIT.
+
+001110 4000-BROWSE-ALL.
+001120     MOVE 'N' TO WS-EOF-SW.
+001130     MOVE ZERO TO WS-RECORD-COUNT.
+001140     OPEN INPUT ITEMLIST.
+001150     DISPLAY "ITEM ID    ITEM NAME                  ITEM COST".
+001160     DISPLAY "-----    -------------------------  ----------".
+001170     PERFORM 4100-READ-NEXT THRU 4100-EXIT
+001180         UNTIL WS-EOF.
+001190     CLOSE ITEMLIST.
+001200     DISPLAY "-----------------------------------------------".
+001210     DISPLAY WS-RECORD-COUNT " ITEM(S) LISTED.".
+001220 4000-EXIT.
+001230     EXIT.
+
+001240 4100-READ-NEXT.
+001250     READ ITEMLIST
+001260         AT END
+001270             MOVE 'Y' TO WS-EOF-SW
+001280         NOT AT END
+001290             DISPLAY ITEM_ID SPACE ITEM_NAME SPACE ITEM_COST
+001300             ADD 1 TO WS-RECORD-COUNT
+001310     END-READ.
+001320 4100-EXIT.
+001330     EXIT.
