@@ -0,0 +1,119 @@
+000010******************************************************************
+000020* PROGRAM: ITMRECON
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: RECONCILES ITEMLIST.DAT AGAINST THE BATCH CONTROL
+000070*          RECORD WRITTEN BY ACTIVITY4 (ITEMCTL.DAT).  RECOMPUTES
+000080*          THE RECORD COUNT AND ITEM_COST TOTAL DIRECTLY FROM
+000090*          ITEMLIST AND FLAGS A MISMATCH BEFORE THE FILE IS USED,
+000100*          CATCHING A SHORT OR CORRUPTED COPY OF THE DATA FILE.
+000110*
+000120* MODIFICATION HISTORY
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- -----------------------------------------------
+000150* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. ITMRECON.
+000190 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000200 INSTALLATION. INVENTORY CONTROL.
+000210 DATE-WRITTEN. AUGUST 2026.
+000220 DATE-COMPILED.
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     COPY "ITEMSEL.cpy".
+000270     COPY "ITEMCTLSEL.cpy".
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  ITEMLIST.
+000310     COPY "ITEMREC.cpy".
+
+000320 FD  ITEMCTL.
+000330     COPY "ITEMCTL.cpy".
+
+000340 WORKING-STORAGE SECTION.
+000350     COPY "ITEMSTAT.cpy".
+000360     COPY "ITEMCTLST.cpy".
+000370*    PROGRAM SWITCHES AND WORK FIELDS
+000380 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000390     88  WS-EOF VALUE 'Y'.
+000400 77  WS-COMPUTED-COUNT PIC 9(07) COMP VALUE ZERO.
+000410 77  WS-COMPUTED-TOTAL PIC 9(09)V99 VALUE ZERO.
+
+000420 PROCEDURE DIVISION.
+000430 0000-MAINLINE.
+000440     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000450     PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+000460         UNTIL WS-EOF.
+000470     PERFORM 3000-READ-CONTROL THRU 3000-EXIT.
+000480     PERFORM 4000-COMPARE THRU 4000-EXIT.
+000490     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000500     STOP RUN.
+
+000510 1000-INITIALIZE.
+000520     OPEN INPUT ITEMLIST.
+000530     MOVE ZERO TO WS-COMPUTED-COUNT.
+000540     MOVE ZERO TO WS-COMPUTED-TOTAL.
+000545     MOVE 'N' TO WS-EOF-SW.
+000550     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+000560 1000-EXIT.
+000570     EXIT.
+
+000580 2000-ACCUMULATE.
+000590     ADD 1 TO WS-COMPUTED-COUNT.
+000600     ADD ITEM_COST TO WS-COMPUTED-TOTAL.
+000610     PERFORM 2100-READ-ITEM THRU 2100-EXIT.
+000620 2000-EXIT.
+000630     EXIT.
+
+000640 2100-READ-ITEM.
+000650     READ ITEMLIST
+000660         AT END
+000670             MOVE 'Y' TO WS-EOF-SW
+000680     END-READ.
+000690 2100-EXIT.
+000700     EXIT.
+
+000710 3000-READ-CONTROL.
+000720     OPEN INPUT ITEMCTL.
+000722     IF WS-ITEMCTL-NOTCREATED
+000724         DISPLAY "NO CONTROL RECORD FOUND - CANNOT RECONCILE."
+000726         MOVE ZERO TO CTL-RECORD-COUNT
+000728         MOVE ZERO TO CTL-COST-TOTAL
+000730     ELSE
+000734         READ ITEMCTL
+000740         AT END
+000750             DISPLAY "NO CONTROL RECORD FOUND - CANNOT RECONCILE."
+000760             MOVE ZERO TO CTL-RECORD-COUNT
+000770             MOVE ZERO TO CTL-COST-TOTAL
+000780         END-READ
+000790         CLOSE ITEMCTL
+000795     END-IF.
+000800 3000-EXIT.
+000810     EXIT.
+
+000820 4000-COMPARE.
+000830     DISPLAY "------------------------------------------------".
+000840     DISPLAY "ITEMLIST RECONCILIATION".
+000850     DISPLAY "------------------------------------------------".
+000860     DISPLAY "CONTROL RECORD COUNT  : " CTL-RECORD-COUNT.
+000870     DISPLAY "COMPUTED RECORD COUNT : " WS-COMPUTED-COUNT.
+000880     DISPLAY "CONTROL COST TOTAL    : " CTL-COST-TOTAL.
+000890     DISPLAY "COMPUTED COST TOTAL   : " WS-COMPUTED-TOTAL.
+000900     IF CTL-RECORD-COUNT = WS-COMPUTED-COUNT
+000910         AND CTL-COST-TOTAL = WS-COMPUTED-TOTAL
+000920         DISPLAY "RESULT: ITEMLIST BALANCES TO CONTROL RECORD."
+000930     ELSE
+000940         DISPLAY "RESULT: *** MISMATCH - DOES NOT BALANCE ***"
+000950     END-IF.
+000960 4000-EXIT.
+000970     EXIT.
+
+000980 9000-TERMINATE.
+000990     CLOSE ITEMLIST.
+001000 9000-EXIT.
+001010     EXIT.
