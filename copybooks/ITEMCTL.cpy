@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMCTL
+000030* PURPOSE:  RECORD LAYOUT FOR THE ITEM MASTER BATCH CONTROL FILE
+000040*           (ITEMCTL.DAT).  HOLDS THE RECORD COUNT AND ITEM_COST
+000050*           TOTAL COMPUTED FOR ITEMLIST.DAT AS OF THE LAST DATA
+000060*           ENTRY RUN, SO A LATER RECONCILIATION RUN CAN DETECT A
+000070*           SHORT OR CORRUPTED COPY OF THE FILE.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       BY   DESCRIPTION
+000110* ---------- ---- -----------------------------------------------
+000120* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000130******************************************************************
+000140 01  ITEMCTL-RECORD.
+000150     05  CTL-RECORD-COUNT PIC 9(7).
+000160     05  CTL-COST-TOTAL PIC 9(9)V99.
+000170     05  CTL-RUN-DATE PIC 9(8).
