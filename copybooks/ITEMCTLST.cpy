@@ -0,0 +1,13 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMCTLST
+000030* PURPOSE:  FILE STATUS FIELD FOR THE ITEM MASTER BATCH CONTROL
+000040*           FILE.  COPIED INTO WORKING-STORAGE BY EVERY PROGRAM
+000050*           THAT SELECTS ITEMCTL VIA COPYBOOK ITEMCTLSEL.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- -----------------------------------------------
+000100* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000110******************************************************************
+000120 01  WS-ITEMCTL-STATUS PIC X(02) VALUE SPACES.
+000130     88  WS-ITEMCTL-NOTCREATED VALUE '35'.
