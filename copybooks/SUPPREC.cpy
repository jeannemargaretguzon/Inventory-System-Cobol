@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* COPYBOOK: SUPPREC
+000030* PURPOSE:  RECORD LAYOUT FOR THE SUPPLIER MASTER (SUPPLIER.DAT).
+000040*           COPIED INTO THE FD FOR SUPPLIER-FILE BY EVERY PROGRAM
+000050*           THAT READS OR WRITES THE SUPPLIER MASTER.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- -----------------------------------------------
+000100* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000110******************************************************************
+000120 01  SUPPLIER.
+000130     05  SUPPLIER_ID PIC 9(5).
+000140     05  SUPPLIER_NAME PIC X(25).
+000150     05  SUPPLIER_CONTACT PIC X(25).
+000160     05  SUPPLIER_PHONE PIC X(15).
