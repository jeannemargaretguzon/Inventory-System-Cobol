@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMSTAT
+000030* PURPOSE:  FILE STATUS FIELD FOR THE ITEM MASTER (ITEMLIST.DAT).
+000040*           COPIED INTO WORKING-STORAGE BY EVERY PROGRAM THAT
+000050*           SELECTS ITEMLIST VIA COPYBOOK ITEMSEL.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- -----------------------------------------------
+000100* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000110******************************************************************
+000120 01  WS-ITEMLIST-STATUS PIC X(02) VALUE SPACES.
+000130     88  WS-ITEMLIST-OK VALUE '00'.
+000140     88  WS-ITEMLIST-EOF VALUE '10'.
+000150     88  WS-ITEMLIST-NOTFOUND VALUE '23'.
+000160     88  WS-ITEMLIST-DUPLICATE VALUE '22'.
+000170     88  WS-ITEMLIST-NOTCREATED VALUE '35'.
