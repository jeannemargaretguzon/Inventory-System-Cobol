@@ -0,0 +1,15 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMCTLSEL
+000030* PURPOSE:  FILE-CONTROL ENTRY FOR THE ITEM MASTER BATCH CONTROL
+000040*           FILE (ITEMCTL.DAT).  REQUIRES WS-ITEMCTL-STATUS
+000050*           (COPYBOOK ITEMCTLST) IN WORKING-STORAGE.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       BY   DESCRIPTION
+000090* ---------- ---- -----------------------------------------------
+000100* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000110******************************************************************
+000120 SELECT ITEMCTL ASSIGN TO "C:\Cobol\ITEMCTL.dat"
+000130     ORGANIZATION IS SEQUENTIAL
+000140     ACCESS MODE IS SEQUENTIAL
+000150     FILE STATUS IS WS-ITEMCTL-STATUS.
