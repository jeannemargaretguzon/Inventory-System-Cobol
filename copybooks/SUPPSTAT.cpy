@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* COPYBOOK: SUPPSTAT
+000030* PURPOSE:  FILE STATUS FIELD FOR THE SUPPLIER MASTER
+000040*           (SUPPLIER.DAT).  COPIED INTO WORKING-STORAGE BY EVERY
+000050*           PROGRAM THAT SELECTS SUPPLIER-FILE VIA COPYBOOK
+000060*           SUPPSEL.
+000070*
+000080* MODIFICATION HISTORY
+000090* DATE       BY   DESCRIPTION
+000100* ---------- ---- -----------------------------------------------
+000110* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000120******************************************************************
+000130 01  WS-SUPPLIER-STATUS PIC X(02) VALUE SPACES.
+000140     88  WS-SUPPLIER-OK VALUE '00'.
+000150     88  WS-SUPPLIER-EOF VALUE '10'.
+000160     88  WS-SUPPLIER-NOTFOUND VALUE '23'.
+000170     88  WS-SUPPLIER-DUPLICATE VALUE '22'.
+000180     88  WS-SUPPLIER-NOTCREATED VALUE '35'.
