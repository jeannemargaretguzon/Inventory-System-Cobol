@@ -0,0 +1,26 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMREC
+000030* PURPOSE:  RECORD LAYOUT FOR THE ITEM MASTER (ITEMLIST.DAT).
+000040*           COPIED INTO THE FD FOR ITEMLIST BY EVERY PROGRAM THAT
+000050*           READS OR WRITES THE ITEM MASTER SO THE FIELD LIST
+000060*           ONLY HAS TO CHANGE IN ONE PLACE.
+000070*
+000080* MODIFICATION HISTORY
+000090* DATE       BY   DESCRIPTION
+000100* ---------- ---- -----------------------------------------------
+000110* 2026-08-09 JMG  ORIGINAL COPYBOOK. ITEM_COST CHANGED FROM AN
+000120*                 EXPLICIT-DECIMAL-POINT NUMERIC-EDITED FIELD TO
+000130*                 PIC 9(6)V99 SO REPORTING AND RECONCILIATION
+000140*                 PROGRAMS CAN DO ARITHMETIC ON IT DIRECTLY.
+000145* 2026-08-09 JMG  ADDED ITEM_QTY (QUANTITY ON HAND) SO STOCK
+000146*                 LEVELS CAN BE TRACKED AND POSTED AGAINST.
+000147* 2026-08-09 JMG  ADDED SUPPLIER_ID TO LINK EACH ITEM TO THE
+000148*                 SUPPLIER MASTER (SUPPLIER.DAT).
+000150******************************************************************
+000160 01  ITEMS.
+000170     05  ITEM_ID PIC 9(5).
+000180     05  FILLER PIC X(5) VALUE SPACES.
+000190     05  ITEM_NAME PIC X(25).
+000200     05  ITEM_COST PIC 9(6)V99.
+000210     05  ITEM_QTY PIC 9(7).
+000220     05  SUPPLIER_ID PIC 9(5).
