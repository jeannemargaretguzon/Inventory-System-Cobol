@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* COPYBOOK: SUPPSEL
+000030* PURPOSE:  FILE-CONTROL ENTRY FOR THE SUPPLIER MASTER
+000040*           (SUPPLIER.DAT).  KEYED BY SUPPLIER_ID SO ITEMS CAN BE
+000050*           VALIDATED AGAINST IT BY RANDOM READ.  REQUIRES
+000060*           WS-SUPPLIER-STATUS (COPYBOOK SUPPSTAT) IN
+000070*           WORKING-STORAGE.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       BY   DESCRIPTION
+000110* ---------- ---- -----------------------------------------------
+000120* 2026-08-09 JMG  ORIGINAL COPYBOOK.
+000130******************************************************************
+000140 SELECT SUPPLIER-FILE ASSIGN TO "C:\Cobol\SUPPLIER.dat"
+000150     ORGANIZATION IS INDEXED
+000160     ACCESS MODE IS DYNAMIC
+000170     RECORD KEY IS SUPPLIER_ID OF SUPPLIER
+000180     FILE STATUS IS WS-SUPPLIER-STATUS.
