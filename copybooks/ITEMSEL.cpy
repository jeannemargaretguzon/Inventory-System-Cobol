@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* COPYBOOK: ITEMSEL
+000030* PURPOSE:  FILE-CONTROL ENTRY FOR THE ITEM MASTER (ITEMLIST.DAT).
+000040*           KEYED BY ITEM_ID SO MAINTENANCE PROGRAMS CAN REWRITE
+000050*           OR DELETE AN EXISTING RECORD INSTEAD OF RE-KEYING THE
+000060*           WHOLE FILE.  REQUIRES WS-ITEMLIST-STATUS (COPYBOOK
+000070*           ITEMSTAT) IN WORKING-STORAGE.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       BY   DESCRIPTION
+000110* ---------- ---- -----------------------------------------------
+000120* 2026-08-09 JMG  ORIGINAL COPYBOOK. CONVERTED FROM ORGANIZATION
+000130*                 SEQUENTIAL TO INDEXED, KEY IS ITEM_ID.
+000140******************************************************************
+000150 SELECT ITEMLIST ASSIGN TO "C:\Cobol\ITEMLIST.dat"
+000160     ORGANIZATION IS INDEXED
+000170     ACCESS MODE IS DYNAMIC
+000180     RECORD KEY IS ITEM_ID
+000190     FILE STATUS IS WS-ITEMLIST-STATUS.
