@@ -0,0 +1,134 @@
+000010******************************************************************
+000020* PROGRAM: ITMTRAN
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: POSTS DAILY STOCK RECEIPTS AND ISSUES FROM TRANFILE.DAT
+000070*          AGAINST THE ON-HAND QUANTITY IN ITEMLIST.DAT.  AN ISSUE
+000080*          THAT WOULD DRIVE ON-HAND NEGATIVE IS REJECTED AND LEFT
+000090*          UNPOSTED; EVERYTHING ELSE IS APPLIED AND COUNTED.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMTRAN.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     COPY "ITEMSEL.cpy".
+000260     SELECT TRANFILE ASSIGN TO "C:\Cobol\TRANFILE.dat"
+000270         ORGANIZATION IS SEQUENTIAL
+000280         ACCESS MODE IS SEQUENTIAL
+000290         FILE STATUS IS WS-TRANFILE-STATUS.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  ITEMLIST.
+000330     COPY "ITEMREC.cpy".
+
+000340 FD  TRANFILE.
+000350 01  TRAN-RECORD.
+000360     05  TRAN_TYPE PIC X(01).
+000370         88  TRAN-RECEIPT VALUE 'R'.
+000380         88  TRAN-ISSUE VALUE 'I'.
+000390     05  TRAN_ITEM_ID PIC 9(05).
+000400     05  TRAN_QTY PIC 9(07).
+
+000410 WORKING-STORAGE SECTION.
+000420     COPY "ITEMSTAT.cpy".
+000430 77  WS-TRANFILE-STATUS PIC X(02) VALUE SPACES.
+000440*    PROGRAM SWITCHES AND COUNTERS
+000450 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000460     88  WS-EOF VALUE 'Y'.
+000470 77  WS-FOUND-SW PIC X(01) VALUE 'N'.
+000480     88  WS-FOUND VALUE 'Y'.
+000490 77  WS-APPLIED-COUNT PIC 9(07) COMP VALUE ZERO.
+000500 77  WS-REJECTED-COUNT PIC 9(07) COMP VALUE ZERO.
+
+000510 PROCEDURE DIVISION.
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000540     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+000550         UNTIL WS-EOF.
+000560     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000570     GOBACK.
+
+000580 1000-INITIALIZE.
+000590     OPEN I-O ITEMLIST.
+000600     OPEN INPUT TRANFILE.
+000610     MOVE ZERO TO WS-APPLIED-COUNT.
+000620     MOVE ZERO TO WS-REJECTED-COUNT.
+000625     MOVE 'N' TO WS-EOF-SW.
+000630     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+000640 1000-EXIT.
+000650     EXIT.
+
+000660 2000-PROCESS-TRANSACTIONS.
+000670     PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT.
+000680     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+000690 2000-EXIT.
+000700     EXIT.
+
+000710 2100-READ-TRAN.
+000720     READ TRANFILE
+000730         AT END
+000740             MOVE 'Y' TO WS-EOF-SW
+000750     END-READ.
+000760 2100-EXIT.
+000770     EXIT.
+
+000780 3000-APPLY-TRANSACTION.
+000790     MOVE TRAN_ITEM_ID TO ITEM_ID.
+000800     READ ITEMLIST
+000810         INVALID KEY
+000820             MOVE 'N' TO WS-FOUND-SW
+000830         NOT INVALID KEY
+000840             MOVE 'Y' TO WS-FOUND-SW
+000850     END-READ.
+000860     EVALUATE TRUE
+000870         WHEN NOT WS-FOUND
+000880             DISPLAY "REJECTED - ITEM " TRAN_ITEM_ID " UNKNOWN"
+000890             ADD 1 TO WS-REJECTED-COUNT
+000900         WHEN TRAN-RECEIPT
+000910             ADD TRAN_QTY TO ITEM_QTY
+000920             PERFORM 3100-REWRITE-ITEM THRU 3100-EXIT
+000930         WHEN TRAN-ISSUE AND TRAN_QTY > ITEM_QTY
+000940             DISPLAY "REJECTED - ISSUE OF " TRAN_QTY
+000950                 " FOR ITEM " TRAN_ITEM_ID " TOO HIGH."
+000960             ADD 1 TO WS-REJECTED-COUNT
+000970         WHEN TRAN-ISSUE
+000980             SUBTRACT TRAN_QTY FROM ITEM_QTY
+000990             PERFORM 3100-REWRITE-ITEM THRU 3100-EXIT
+001000         WHEN OTHER
+001010             DISPLAY "REJECTED - BAD TRAN TYPE FOR ITEM "
+001020                 TRAN_ITEM_ID
+001030             ADD 1 TO WS-REJECTED-COUNT
+001040     END-EVALUATE.
+001050 3000-EXIT.
+001060     EXIT.
+
+001070 3100-REWRITE-ITEM.
+001080     REWRITE ITEMS
+001090         INVALID KEY
+001100             DISPLAY "REWRITE FAILED FOR ITEM " ITEM_ID
+001110         NOT INVALID KEY
+001120             ADD 1 TO WS-APPLIED-COUNT
+001130     END-REWRITE.
+001140 3100-EXIT.
+001150     EXIT.
+
+001160 9000-TERMINATE.
+001170     CLOSE ITEMLIST.
+001180     CLOSE TRANFILE.
+001190     DISPLAY "TRANSACTIONS APPLIED  : " WS-APPLIED-COUNT.
+001200     DISPLAY "TRANSACTIONS REJECTED : " WS-REJECTED-COUNT.
+001210 9000-EXIT.
+001220     EXIT.
