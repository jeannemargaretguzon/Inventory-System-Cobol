@@ -0,0 +1,166 @@
+000010******************************************************************
+000020* PROGRAM: ITMMAINT
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: MAINTENANCE PROGRAM FOR ITEMLIST.DAT.  LOOKS UP AN
+000070*          ITEM BY ITEM_ID AND LETS THE USER CHANGE ITS NAME OR
+000080*          COST, OR DELETE THE RECORD OUTRIGHT, USING RANDOM
+000090*          ACCESS AGAINST THE INDEXED ITEM MASTER.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMMAINT.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     COPY "ITEMSEL.cpy".
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  ITEMLIST.
+000290     COPY "ITEMREC.cpy".
+
+000300 WORKING-STORAGE SECTION.
+000310     COPY "ITEMSTAT.cpy".
+000320*    PROGRAM SWITCHES AND WORK FIELDS
+000330 77  WS-DONE-SW PIC X(01) VALUE 'N'.
+000340     88  WS-DONE VALUE 'Y'.
+000350 77  WS-FOUND-SW PIC X(01) VALUE 'N'.
+000360     88  WS-FOUND VALUE 'Y'.
+000370 77  WS-CONFIRM-SW PIC X(01) VALUE 'N'.
+000380     88  WS-CONFIRMED VALUE 'Y'.
+000390 77  WS-MENU-CHOICE PIC 9(01) VALUE ZERO.
+000400 77  WS-LOOKUP-ID PIC 9(05) VALUE ZERO.
+000410 77  WS-NEW-NAME PIC X(25) VALUE SPACES.
+000420 77  WS-NEW-COST PIC 9(06)V99 VALUE ZERO.
+000425 77  WS-NEW-COST-EDIT REDEFINES WS-NEW-COST
+000426         PIC X(08) JUSTIFIED RIGHT.
+000427 77  WS-COST-OK-SW PIC X(01) VALUE 'N'.
+000428     88  WS-COST-OK VALUE 'Y'.
+
+000430 PROCEDURE DIVISION.
+000440 0000-MAINLINE.
+000445     MOVE 'N' TO WS-DONE-SW.
+000450     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000460         UNTIL WS-DONE.
+000470     GOBACK.
+
+000480 2000-PROCESS-MENU.
+000490     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000500     ACCEPT WS-MENU-CHOICE.
+000510     EVALUATE WS-MENU-CHOICE
+000520         WHEN 1
+000530             PERFORM 3000-UPDATE-ITEM THRU 3000-EXIT
+000540         WHEN 2
+000550             PERFORM 4000-DELETE-ITEM THRU 4000-EXIT
+000560         WHEN 3
+000570             MOVE 'Y' TO WS-DONE-SW
+000580         WHEN OTHER
+000590             DISPLAY "INVALID CHOICE - PLEASE ENTER 1, 2, OR 3."
+000600     END-EVALUATE.
+000610 2000-EXIT.
+000620     EXIT.
+
+000630 2100-DISPLAY-MENU.
+000640     DISPLAY "----------------------------------------".
+000650     DISPLAY "  ITEM MAINTENANCE".
+000660     DISPLAY "----------------------------------------".
+000670     DISPLAY "  1. UPDATE AN ITEM".
+000680     DISPLAY "  2. DELETE AN ITEM".
+000690     DISPLAY "  3. EXIT".
+000700     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+000710 2100-EXIT.
+000720     EXIT.
+
+000730 3000-UPDATE-ITEM.
+000740     PERFORM 5000-FIND-ITEM THRU 5000-EXIT.
+000750     IF NOT WS-FOUND
+000760         DISPLAY "ITEM ID " WS-LOOKUP-ID " NOT FOUND."
+000770         GO TO 3000-EXIT
+000780     END-IF.
+000790     DISPLAY "CURRENT NAME : " ITEM_NAME.
+000800     DISPLAY "CURRENT COST : " ITEM_COST.
+000810     DISPLAY "ENTER NEW ITEM NAME: " WITH NO ADVANCING.
+000820     ACCEPT WS-NEW-NAME.
+000830     MOVE 'N' TO WS-COST-OK-SW.
+000835     PERFORM 3100-GET-NEW-COST THRU 3100-EXIT
+000836         UNTIL WS-COST-OK.
+000850     MOVE WS-NEW-NAME TO ITEM_NAME.
+000860     MOVE WS-NEW-COST TO ITEM_COST.
+000870     REWRITE ITEMS
+000880         INVALID KEY
+000890             DISPLAY "REWRITE FAILED - FILE STATUS "
+000900                 WS-ITEMLIST-STATUS
+000910         NOT INVALID KEY
+000920             DISPLAY "ITEM " WS-LOOKUP-ID " UPDATED."
+000930     END-REWRITE.
+000940     CLOSE ITEMLIST.
+000950 3000-EXIT.
+000960     EXIT.
+
+000965 3100-GET-NEW-COST.
+000966     DISPLAY "ENTER NEW ITEM COST: " WITH NO ADVANCING.
+000967     ACCEPT WS-NEW-COST-EDIT.
+000968     INSPECT WS-NEW-COST-EDIT REPLACING ALL SPACES BY ZEROS.
+000969     IF WS-NEW-COST-EDIT NOT NUMERIC
+000970         DISPLAY "ITEM COST MUST BE NUMERIC - TRY AGAIN."
+000971         MOVE 'N' TO WS-COST-OK-SW
+000972     ELSE
+000973         MOVE 'Y' TO WS-COST-OK-SW
+000974     END-IF.
+000975 3100-EXIT.
+000976     EXIT.
+
+000980 4000-DELETE-ITEM.
+000985     PERFORM 5000-FIND-ITEM THRU 5000-EXIT.
+000990     IF NOT WS-FOUND
+001000         DISPLAY "ITEM ID " WS-LOOKUP-ID " NOT FOUND."
+001010         GO TO 4000-EXIT
+001020     END-IF.
+001030     DISPLAY "ITEM NAME : " ITEM_NAME.
+001040     DISPLAY "ITEM COST : " ITEM_COST.
+001050     DISPLAY "DELETE THIS ITEM? (Y/N): " WITH NO ADVANCING.
+001060     MOVE 'N' TO WS-CONFIRM-SW.
+001070     ACCEPT WS-CONFIRM-SW.
+001080     IF WS-CONFIRMED
+001090         DELETE ITEMLIST
+001100             INVALID KEY
+001110                 DISPLAY "DELETE FAILED - FILE STATUS "
+001120                     WS-ITEMLIST-STATUS
+001130             NOT INVALID KEY
+001140                 DISPLAY "ITEM " WS-LOOKUP-ID " DELETED."
+001150         END-DELETE
+001160     ELSE
+001170         DISPLAY "DELETE CANCELLED."
+001180     END-IF.
+001190     CLOSE ITEMLIST.
+001200 4000-EXIT.
+001210     EXIT.
+
+001220 5000-FIND-ITEM.
+001230     DISPLAY "ENTER ITEM ID: " WITH NO ADVANCING.
+001240     ACCEPT WS-LOOKUP-ID.
+001250     MOVE 'N' TO WS-FOUND-SW.
+001260     MOVE WS-LOOKUP-ID TO ITEM_ID.
+001270     OPEN I-O ITEMLIST.
+001280     READ ITEMLIST
+001290         INVALID KEY
+001300             MOVE 'N' TO WS-FOUND-SW
+001310         NOT INVALID KEY
+001320             MOVE 'Y' TO WS-FOUND-SW
+001330     END-READ.
+001340     IF NOT WS-FOUND
+001350         CLOSE ITEMLIST
+001360     END-IF.
+001370 5000-EXIT.
+001380     EXIT.
