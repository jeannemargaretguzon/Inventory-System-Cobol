@@ -0,0 +1,197 @@
+000010******************************************************************
+000020* PROGRAM: ITMSUPP
+000030* AUTHOR:  JEANNE MARGARET GUZON - ISAAC CARLO BILLONES
+000040* INSTALLATION: INVENTORY CONTROL
+000050* DATE-WRITTEN: AUGUST 2026
+000060* PURPOSE: MAINTAINS THE SUPPLIER MASTER (SUPPLIER.DAT) - ADD,
+000070*          UPDATE, DELETE, AND LIST SUPPLIER RECORDS.  ITEMS ARE
+000080*          LINKED TO THIS FILE BY SUPPLIER_ID DURING ITEM ENTRY,
+000090*          SO A SUPPLIER MUST EXIST HERE BEFORE IT CAN BE USED.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       BY   DESCRIPTION
+000130* ---------- ---- -----------------------------------------------
+000140* 2026-08-09 JMG  ORIGINAL PROGRAM.
+000150******************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ITMSUPP.
+000180 AUTHOR. JEANNE MARGARET GUZON - ISAAC CARLO BILLONES.
+000190 INSTALLATION. INVENTORY CONTROL.
+000200 DATE-WRITTEN. AUGUST 2026.
+000210 DATE-COMPILED.
+
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     COPY "SUPPSEL.cpy".
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  SUPPLIER-FILE.
+000290     COPY "SUPPREC.cpy".
+
+000300 WORKING-STORAGE SECTION.
+000310     COPY "SUPPSTAT.cpy".
+000320*    PROGRAM SWITCHES AND COUNTERS
+000330 77  WS-DONE-SW PIC X(01) VALUE 'N'.
+000340     88  WS-DONE VALUE 'Y'.
+000350 77  WS-EOF-SW PIC X(01) VALUE 'N'.
+000360     88  WS-EOF VALUE 'Y'.
+000370 77  WS-FOUND-SW PIC X(01) VALUE 'N'.
+000380     88  WS-FOUND VALUE 'Y'.
+000390 77  WS-MENU-CHOICE PIC 9(01) VALUE ZERO.
+000400 77  WS-SEARCH-ID PIC 9(05) VALUE ZERO.
+000410 77  WS-CONFIRM PIC X(01) VALUE SPACE.
+000420 77  WS-RECORD-COUNT PIC 9(05) COMP VALUE ZERO.
+
+000430 PROCEDURE DIVISION.
+000440 0000-MAINLINE.
+000445     MOVE 'N' TO WS-DONE-SW.
+000450     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000460         UNTIL WS-DONE.
+000470     GOBACK.
+
+000480 2000-PROCESS-MENU.
+000490     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000500     ACCEPT WS-MENU-CHOICE.
+000510     EVALUATE WS-MENU-CHOICE
+000520         WHEN 1
+000530             PERFORM 3000-ADD-SUPPLIER THRU 3000-EXIT
+000540         WHEN 2
+000550             PERFORM 4000-UPDATE-SUPPLIER THRU 4000-EXIT
+000560         WHEN 3
+000570             PERFORM 5000-DELETE-SUPPLIER THRU 5000-EXIT
+000580         WHEN 4
+000590             PERFORM 6000-LIST-SUPPLIERS THRU 6000-EXIT
+000600         WHEN 5
+000610             MOVE 'Y' TO WS-DONE-SW
+000620         WHEN OTHER
+000630             DISPLAY "INVALID CHOICE - PLEASE ENTER 1 THROUGH 5."
+000640     END-EVALUATE.
+000650 2000-EXIT.
+000660     EXIT.
+
+000670 2100-DISPLAY-MENU.
+000680     DISPLAY "----------------------------------------".
+000690     DISPLAY "  SUPPLIER MASTER MAINTENANCE".
+000700     DISPLAY "----------------------------------------".
+000710     DISPLAY "  1. ADD A SUPPLIER".
+000720     DISPLAY "  2. UPDATE A SUPPLIER".
+000730     DISPLAY "  3. DELETE A SUPPLIER".
+000740     DISPLAY "  4. LIST ALL SUPPLIERS".
+000750     DISPLAY "  5. EXIT".
+000760     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+000770 2100-EXIT.
+000780     EXIT.
+
+000790 3000-ADD-SUPPLIER.
+000800     OPEN I-O SUPPLIER-FILE.
+000810     IF WS-SUPPLIER-NOTCREATED
+000820         OPEN OUTPUT SUPPLIER-FILE
+000830         CLOSE SUPPLIER-FILE
+000840         OPEN I-O SUPPLIER-FILE
+000850     END-IF.
+000860     DISPLAY "SUPPLIER ID:" WITH NO ADVANCING.
+000870     ACCEPT SUPPLIER_ID OF SUPPLIER.
+000880     DISPLAY "SUPPLIER NAME:" WITH NO ADVANCING.
+000890     ACCEPT SUPPLIER_NAME.
+000900     DISPLAY "SUPPLIER CONTACT:" WITH NO ADVANCING.
+000910     ACCEPT SUPPLIER_CONTACT.
+000920     DISPLAY "SUPPLIER PHONE:" WITH NO ADVANCING.
+000930     ACCEPT SUPPLIER_PHONE.
+000940     WRITE SUPPLIER
+000950         INVALID KEY
+000960             DISPLAY "SUPPLIER ID ALREADY EXISTS."
+000970         NOT INVALID KEY
+000980             DISPLAY "SUPPLIER ADDED."
+000990     END-WRITE.
+001000     CLOSE SUPPLIER-FILE.
+001010 3000-EXIT.
+001020     EXIT.
+
+001030 4000-UPDATE-SUPPLIER.
+001040     PERFORM 7000-FIND-SUPPLIER THRU 7000-EXIT.
+001050     IF NOT WS-FOUND
+001060         GO TO 4000-EXIT
+001070     END-IF.
+001080     DISPLAY "SUPPLIER NAME:" WITH NO ADVANCING.
+001090     ACCEPT SUPPLIER_NAME.
+001100     DISPLAY "SUPPLIER CONTACT:" WITH NO ADVANCING.
+001110     ACCEPT SUPPLIER_CONTACT.
+001120     DISPLAY "SUPPLIER PHONE:" WITH NO ADVANCING.
+001130     ACCEPT SUPPLIER_PHONE.
+001140     REWRITE SUPPLIER
+001150         INVALID KEY
+001160             DISPLAY "UPDATE FAILED."
+001170         NOT INVALID KEY
+001180             DISPLAY "SUPPLIER UPDATED."
+001190     END-REWRITE.
+001200     CLOSE SUPPLIER-FILE.
+001210 4000-EXIT.
+001220     EXIT.
+
+001230 5000-DELETE-SUPPLIER.
+001240     PERFORM 7000-FIND-SUPPLIER THRU 7000-EXIT.
+001250     IF NOT WS-FOUND
+001260         GO TO 5000-EXIT
+001270     END-IF.
+001280     DISPLAY "DELETE THIS SUPPLIER? (Y/N):" WITH NO ADVANCING.
+001290     ACCEPT WS-CONFIRM.
+001300     IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+001310         DELETE SUPPLIER-FILE
+001320             INVALID KEY
+001330                 DISPLAY "DELETE FAILED."
+001340             NOT INVALID KEY
+001350                 DISPLAY "SUPPLIER DELETED."
+001360         END-DELETE
+001370     ELSE
+001380         DISPLAY "DELETE CANCELLED."
+001390     END-IF.
+001400     CLOSE SUPPLIER-FILE.
+001410 5000-EXIT.
+001420     EXIT.
+
+001430 6000-LIST-SUPPLIERS.
+001440     MOVE 'N' TO WS-EOF-SW.
+001450     MOVE ZERO TO WS-RECORD-COUNT.
+001460     OPEN INPUT SUPPLIER-FILE.
+001470     DISPLAY "SUPPLIER ID   NAME                      CONTACT".
+001480     DISPLAY "-----------   -----------------------   -------".
+001490     PERFORM 6100-READ-NEXT THRU 6100-EXIT
+001500         UNTIL WS-EOF.
+001510     CLOSE SUPPLIER-FILE.
+001520     DISPLAY "-----------------------------------------------".
+001530     DISPLAY WS-RECORD-COUNT " SUPPLIER(S) LISTED.".
+001540 6000-EXIT.
+001550     EXIT.
+
+001560 6100-READ-NEXT.
+001570     READ SUPPLIER-FILE
+001580         AT END
+001590             MOVE 'Y' TO WS-EOF-SW
+001600         NOT AT END
+001610             DISPLAY SUPPLIER_ID OF SUPPLIER SPACE SUPPLIER_NAME
+001620                 SPACE SUPPLIER_CONTACT
+001630             ADD 1 TO WS-RECORD-COUNT
+001640     END-READ.
+001650 6100-EXIT.
+001660     EXIT.
+
+001670 7000-FIND-SUPPLIER.
+001680     DISPLAY "SUPPLIER ID:" WITH NO ADVANCING.
+001690     ACCEPT WS-SEARCH-ID.
+001700     MOVE 'N' TO WS-FOUND-SW.
+001710     MOVE WS-SEARCH-ID TO SUPPLIER_ID OF SUPPLIER.
+001720     OPEN I-O SUPPLIER-FILE.
+001730     READ SUPPLIER-FILE
+001740         INVALID KEY
+001750             MOVE 'N' TO WS-FOUND-SW
+001760         NOT INVALID KEY
+001770             MOVE 'Y' TO WS-FOUND-SW
+001780     END-READ.
+001790     IF NOT WS-FOUND
+001800         DISPLAY "SUPPLIER ID " WS-SEARCH-ID " NOT FOUND."
+001810         CLOSE SUPPLIER-FILE
+001820     END-IF.
+001830 7000-EXIT.
+001840     EXIT.
